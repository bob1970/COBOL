@@ -2,6 +2,22 @@
        program-id. SearchMovies.
        author. Bob Stevenson.
       *Search Movies based on command line parameters
+      *Modification history:
+      *  - Added SearchType 'D' (Director) and 'A' (Actor) so a
+      *    director or an actor can be searched for directly instead
+      *    of falling back to FuzzySearch across the whole record.
+      *  - Added SearchType 'C' (Combined), which takes a compound
+      *    SearchString of semicolon-separated "TAG:VALUE" conditions
+      *    (e.g. "G:Action;R:PG-13;MINRATING:8.0") and matches all of
+      *    them in a single pass over MovieFile. Semicolon, not comma,
+      *    separates the conditions because comma is already the
+      *    top-level delimiter between SearchType, SearchString and
+      *    the optional export path on the command line.
+      *  - Added an optional third command-line parameter giving an
+      *    export file path. When present, every match is also
+      *    written to that file as a pipe-delimited row in the same
+      *    field order Csv2Vsam expects, in addition to the DISPLAY
+      *    output.
 
        environment division.
        input-output section. 
@@ -15,7 +31,19 @@
                alternate record key is ContentRating
                    with duplicates
                file status is FileStatus.
-      
+
+           select ExportFile assign to ExportPath
+               organization is sequential
+               file status is ExportFileStatus.
+
+           select GenreIndexFile assign to "./GenreIndex.idx"
+               organization is indexed
+               access mode is dynamic
+               record key is IndexKey
+               alternate record key is IndexGenre
+                   with duplicates
+               file status is FileStatus.
+
        data division.
        file section.
        fd MovieFile.
@@ -35,6 +63,15 @@
           05 Actor occurs 10 times depending on ActorCount
                            pic x(30).
 
+       fd ExportFile.
+       01 ExportRecord pic x(1500).
+
+       fd GenreIndexFile.
+       01 GenreIndexRecord.
+          05 IndexKey.
+             10 IndexGenre   pic x(25).
+             10 IndexMovieID pic 9(5).
+
        working-storage section.
        01 FileStatus      	pic x(2).
           88 FileOK       	value '00'.
@@ -42,37 +79,88 @@
           88 EndOfFile    	value '10'.
           88 RecordNotFound     value '23'.
 
+       01 ExportFileStatus      pic x(2).
+
+       01 ExportModeSwitch      pic x.
+          88 ExportMode         value 'Y'.
+          88 ExportModeOff      value 'N'.
+
+       01 ExportGenreString     pic x(250).
+       01 ExportActorString     pic x(300).
+       01 BuildPointer          pic 9(4).
+       01 TrimSource            pic x(1000).
+       01 TrimLength            pic 9(4).
+
        01 Idx                   pic 9(3).
+       01 Idx2                  pic 9(3).
        01 StrCount              pic 9(2).
        01 StrLen                pic 9(3).
+       01 DirectorMatchCount    pic 9(5).
+
+       01 CombinedConditionCount pic 9.
+       01 CombinedConditions.
+          05 CombinedCondition occurs 5 times.
+             10 CondType         pic x(10).
+             10 CondValue        pic x(25).
+       01 CombinedChunk          pic x(40).
+       01 CombinedPointer        pic 9(4).
+
+       01 CombinedMatchSwitch    pic x.
+          88 AllConditionsMet    value 'Y'.
+          88 NotAllConditionsMet value 'N'.
+       01 OneConditionSwitch     pic x.
+          88 ConditionMet        value 'Y'.
+          88 ConditionNotMet     value 'N'.
+
+       01 RatingToConvert        pic x(5).
+       01 RatingWholePart        pic 9(2).
+       01 RatingFracPart         pic 9(2).
+       01 ConvertedRatingTenths  pic 9(4).
+       01 RecordRatingTenths     pic 9(4).
+       01 CompareRatingTenths    pic 9(4).
 
        01 Parameter-Variables.
-          05 Parameter          pic x(101).
+          05 Parameter          pic x(201).
           05 SearchType         pic x.
           05 SearchString       pic x(100).
+          05 ExportPath         pic x(100).
 
        procedure division.
            perform GetParameters
            open input MovieFile
+           open input GenreIndexFile
+           if ExportPath = spaces
+               set ExportModeOff to true
+           else
+               set ExportMode to true
+               open output ExportFile
+           end-if
            evaluate SearchType
                when 'T' perform TitleSearch
                when 'G' perform GenreSearch
                when 'R' perform ContentRatingSearch
+               when 'D' perform DirectorSearch
+               when 'A' perform ActorSearch
+               when 'C' perform CombinedSearch
                when 'F' perform FuzzySearch
            end-evaluate
            close MovieFile
+           close GenreIndexFile
+           if ExportMode
+               close ExportFile
+           end-if
            stop run.
 
        GetParameters.
            accept Parameter from command-line
-           unstring Parameter 
-             delimited by ', ' or ',' 
-             into SearchType SearchString
+           unstring Parameter
+             delimited by ', ' or ','
+             into SearchType SearchString ExportPath
            end-unstring.
-           perform varying StrLen from 100 by -1 
+           perform varying StrLen from 100 by -1
              until SearchString(StrLen:1) not = ' '
            end-perform.
-       
+
        TitleSearch.
            move SearchString to Title
            read MovieFile
@@ -104,16 +192,31 @@
            end-perform.
 
 
+      *----------------------------------------------------------------
+      * GenreIndex is keyed by Genre with duplicates, so a genre
+      * lookup is a single keyed read against GenreIndex followed by
+      * sequential reads of the matching duplicates, instead of a
+      * full scan of MovieFile.
+      *----------------------------------------------------------------
        GenreSearch.
+           move SearchString to IndexGenre
+           read GenreIndexFile
+             key is IndexGenre
+             invalid key continue
+             not invalid key
+               perform GetMoviesByGenreIndex until EndOfFile
+           end-read.
+
+       GetMoviesByGenreIndex.
+           move IndexMovieID to MovieID
            read MovieFile
-           perform until EndOfFile
-              perform varying Idx from 1 by 1 until Idx > GenreCount
-                  if Genre(Idx) = SearchString
-                      perform DisplayMovie 
-                  end-if
-              end-perform
-              read MovieFile next record
-           end-perform.
+             invalid key continue
+             not invalid key perform DisplayMovie
+           end-read
+           read GenreIndexFile next record
+           if IndexGenre not = SearchString
+               set EndOfFile to true
+           end-if.
 
        ContentRatingSearch.
            move SearchString to ContentRating
@@ -123,13 +226,154 @@
                perform GetMoviesByContentRating until EndOfFile
            end-read.
 
-       GetMoviesByContentRating. 
+       GetMoviesByContentRating.
            perform DisplayMovie
            read MovieFile next record
            if ContentRating not = SearchString
                set EndOfFile to true
            end-if.
 
+      *----------------------------------------------------------------
+      * Director has no alternate key, so the exact-match pass is a
+      * full sequential scan rather than a keyed read. If nothing
+      * matches exactly, fall back to a partial scan the same way
+      * TitleSearch falls back to PartialTitleSearch.
+      *----------------------------------------------------------------
+       DirectorSearch.
+           move 0 to DirectorMatchCount
+           read MovieFile next record
+           perform until EndOfFile
+               if Director = SearchString
+                   add 1 to DirectorMatchCount
+                   perform DisplayMovie
+               end-if
+               read MovieFile next record
+           end-perform
+           if DirectorMatchCount = 0
+               perform PartialDirectorSearch
+           end-if.
+
+       PartialDirectorSearch.
+           move 0 to MovieID
+           start MovieFile key is not less than MovieID
+               invalid key continue
+           end-start
+           read MovieFile next record
+           perform until EndOfFile
+               move 0 to StrCount
+               inspect Director tallying StrCount
+                 for all SearchString(1:StrLen)
+
+               if StrCount > 0
+                  perform DisplayMovie
+               end-if
+
+               read MovieFile next record
+           end-perform.
+
+       ActorSearch.
+           read MovieFile next record
+           perform until EndOfFile
+              perform varying Idx from 1 by 1 until Idx > ActorCount
+                  if Actor(Idx) = SearchString
+                      perform DisplayMovie
+                  end-if
+              end-perform
+              read MovieFile next record
+           end-perform.
+
+      *----------------------------------------------------------------
+      * SearchString for a Combined search is a semicolon-separated
+      * list of TAG:VALUE conditions (G=Genre, R=ContentRating,
+      * MINRATING=minimum Rating). Every condition must be satisfied
+      * for DisplayMovie to be called for a given record.
+      *----------------------------------------------------------------
+       CombinedSearch.
+           perform ParseCombinedConditions
+           read MovieFile next record
+           perform until EndOfFile
+               perform EvaluateCombinedConditions
+               if AllConditionsMet
+                   perform DisplayMovie
+               end-if
+               read MovieFile next record
+           end-perform.
+
+       ParseCombinedConditions.
+           move 0 to CombinedConditionCount
+           move 1 to CombinedPointer
+           perform until CombinedPointer > StrLen
+                      or CombinedConditionCount = 5
+               move spaces to CombinedChunk
+               unstring SearchString
+                 delimited by ";"
+                 into CombinedChunk
+                 with pointer CombinedPointer
+               end-unstring
+               if CombinedChunk not = spaces
+                   add 1 to CombinedConditionCount
+                   unstring CombinedChunk
+                     delimited by ":"
+                     into CondType(CombinedConditionCount)
+                          CondValue(CombinedConditionCount)
+                   end-unstring
+               end-if
+           end-perform.
+
+       EvaluateCombinedConditions.
+           set AllConditionsMet to true
+           perform varying Idx from 1 by 1
+             until Idx > CombinedConditionCount
+               perform EvaluateOneCondition
+               if ConditionNotMet
+                   set NotAllConditionsMet to true
+               end-if
+           end-perform.
+
+       EvaluateOneCondition.
+           set ConditionNotMet to true
+           evaluate CondType(Idx)
+               when "G"
+                   perform varying Idx2 from 1 by 1
+                     until Idx2 > GenreCount
+                       if Genre(Idx2) = CondValue(Idx)
+                           set ConditionMet to true
+                       end-if
+                   end-perform
+               when "R"
+                   if ContentRating = CondValue(Idx)
+                       set ConditionMet to true
+                   end-if
+               when "MINRATING"
+                   move Rating to RatingToConvert
+                   perform ConvertRatingToTenths
+                   move ConvertedRatingTenths to RecordRatingTenths
+                   move CondValue(Idx) to RatingToConvert
+                   perform ConvertRatingToTenths
+                   move ConvertedRatingTenths to CompareRatingTenths
+                   if RecordRatingTenths >= CompareRatingTenths
+                       set ConditionMet to true
+                   end-if
+           end-evaluate.
+
+      *----------------------------------------------------------------
+      * Splits a "W.F" style rating (e.g. "8.5") on the decimal point
+      * and combines the parts into one scaled integer so two ratings
+      * can be compared with a plain numeric test instead of an
+      * intrinsic FUNCTION call. Both sides of the comparison go
+      * through the same conversion, so the scale only has to be
+      * consistent, not an exact count of tenths.
+      *----------------------------------------------------------------
+       ConvertRatingToTenths.
+           move 0 to RatingWholePart
+           move 0 to RatingFracPart
+           unstring RatingToConvert
+             delimited by "."
+             into RatingWholePart RatingFracPart
+           end-unstring
+           compute ConvertedRatingTenths =
+                   RatingWholePart * 100 + RatingFracPart.
+
        FuzzySearch.
            read MovieFile next record
            perform until EndOfFile
@@ -153,18 +397,135 @@
            display 'Content Rating: ', ContentRating
            display 'Rating: ', Rating
            display 'Summary: ', Summary
-           display ' '.
-      
+           display ' '
+           if ExportMode
+               perform WriteExportRecord
+           end-if.
+
        DisplayGenres.
            display 'Genres:'
            perform varying Idx from 1 by 1 until Idx > GenreCount
                display Genre(Idx)
            end-perform.
 
-       DisplayActors.      
+       DisplayActors.
            display 'Actors:'
            perform varying Idx from 1 by 1 until Idx > ActorCount
                display Actor(Idx)
            end-perform.
-       
+
+      *----------------------------------------------------------------
+      * Writes the current match to the export file in the same
+      * pipe-delimited field order Csv2Vsam unstrings Movies.csv into,
+      * so the result set can be reloaded or opened directly in a
+      * spreadsheet.
+      *----------------------------------------------------------------
+       WriteExportRecord.
+           perform BuildExportGenreString
+           perform BuildExportActorString
+
+           move spaces to ExportRecord
+           move 1 to BuildPointer
+
+           move Title to TrimSource
+           perform AppendTrimmedFieldWithPipe
+           move Studio to TrimSource
+           perform AppendTrimmedFieldWithPipe
+           move Director to TrimSource
+           perform AppendTrimmedFieldWithPipe
+           move ContentRating to TrimSource
+           perform AppendTrimmedFieldWithPipe
+           move Rating to TrimSource
+           perform AppendTrimmedFieldWithPipe
+           move Summary to TrimSource
+           perform AppendTrimmedFieldWithPipe
+
+           string GenreCount delimited by size
+                  "|" delimited by size
+             into ExportRecord
+             with pointer BuildPointer
+           end-string
+
+           move ExportGenreString to TrimSource
+           perform AppendTrimmedFieldWithPipe
+
+           string ActorCount delimited by size
+                  "|" delimited by size
+             into ExportRecord
+             with pointer BuildPointer
+           end-string
+
+           move ExportActorString to TrimSource
+           perform AppendTrimmedFieldWithPipe
+
+           write ExportRecord.
+
+      *----------------------------------------------------------------
+      * Rebuilds the comma-delimited Genre list from Genre(Idx), the
+      * reverse of the unstring Csv2Vsam's PopulateGenres does.
+      *----------------------------------------------------------------
+       BuildExportGenreString.
+           move spaces to ExportGenreString
+           move 1 to BuildPointer
+           perform varying Idx from 1 by 1 until Idx > GenreCount
+               if Idx > 1
+                   string "," delimited by size
+                     into ExportGenreString
+                     with pointer BuildPointer
+                   end-string
+               end-if
+               move Genre(Idx) to TrimSource
+               perform ComputeTrimLength
+               if TrimLength > 0
+                   string TrimSource(1:TrimLength) delimited by size
+                     into ExportGenreString
+                     with pointer BuildPointer
+                   end-string
+               end-if
+           end-perform.
+
+       BuildExportActorString.
+           move spaces to ExportActorString
+           move 1 to BuildPointer
+           perform varying Idx from 1 by 1 until Idx > ActorCount
+               if Idx > 1
+                   string "," delimited by size
+                     into ExportActorString
+                     with pointer BuildPointer
+                   end-string
+               end-if
+               move Actor(Idx) to TrimSource
+               perform ComputeTrimLength
+               if TrimLength > 0
+                   string TrimSource(1:TrimLength) delimited by size
+                     into ExportActorString
+                     with pointer BuildPointer
+                   end-string
+               end-if
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Appends the trimmed content of TrimSource (trailing spaces
+      * stripped) to ExportRecord, followed by a field delimiter, so
+      * reloading the export file doesn't pick up padding as part of
+      * the field.
+      *----------------------------------------------------------------
+       AppendTrimmedFieldWithPipe.
+           perform ComputeTrimLength
+           if TrimLength > 0
+               string TrimSource(1:TrimLength) delimited by size
+                 into ExportRecord
+                 with pointer BuildPointer
+               end-string
+           end-if
+           string "|" delimited by size
+             into ExportRecord
+             with pointer BuildPointer
+           end-string.
+
+       ComputeTrimLength.
+           perform varying TrimLength from 1000 by -1
+             until TrimLength = 0
+                or TrimSource(TrimLength:1) not = space
+           end-perform.
 
