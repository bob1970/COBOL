@@ -0,0 +1,273 @@
+       identification division.
+       program-id. MovieStats.
+       author. Bob Stevenson.
+      *Catalog summary report: title counts and average Rating broken
+      *out by Studio and by ContentRating, plus an overall Genre
+      *frequency count, so the catalog mix can be reported on without
+      *a one-off query against Movies.idx.
+
+       environment division.
+       input-output section.
+       file-control.
+           select MovieFile assign to "./Movies.idx"
+               organization is indexed
+               access mode is dynamic
+               record key is MovieID
+               alternate record key is Title
+                   with duplicates
+               alternate record key is ContentRating
+                   with duplicates
+               file status is FileStatus.
+
+           select StudioSort assign to "./StudioSort.tmp"
+               organization is sequential.
+
+           select RatingSort assign to "./RatingSort.tmp"
+               organization is sequential.
+
+       data division.
+       file section.
+       fd MovieFile.
+       01 MovieRecord.
+          05 MovieID       pic 9(5).
+          05 Title         pic x(100).
+          05 Studio        pic x(50).
+          05 Director      pic x(50).
+          05 ContentRating pic x(10).
+          05 Rating        pic x(5).
+          05 Summary       pic x(1000).
+          05 GenreCount    pic 9(2).
+          05 Genre occurs 10 times depending on GenreCount
+                           pic x(25).
+          05 filler        pic x(50).
+          05 ActorCount    pic 9(2).
+          05 Actor occurs 10 times depending on ActorCount
+                           pic x(30).
+
+       sd StudioSort.
+       01 StudioSortRec.
+          05 SortStudio    pic x(50).
+          05 SortRating    pic x(5).
+
+       sd RatingSort.
+       01 RatingSortRec.
+          05 SortContentRating pic x(10).
+          05 SortRating2       pic x(5).
+
+       working-storage section.
+       01 FileStatus         pic x(2).
+          88 FileOK          value 0.
+          88 EndOfFile       value '10'.
+          88 RecordNotFound  value '23'.
+
+       01 StudioSortSwitch   pic x.
+          88 StudioSortEOF   value 'Y'.
+       01 RatingSortSwitch   pic x.
+          88 RatingSortEOF   value 'Y'.
+
+       01 Idx                pic 9(2).
+       01 Idx2                pic 9(2).
+
+       01 CurrentStudio      pic x(50).
+       01 StudioTitleCount   pic 9(5).
+       01 StudioRatingTotal  pic 9(7)v9(1).
+
+       01 CurrentContentRating pic x(10).
+       01 RatingTitleCount     pic 9(5).
+       01 RatingRatingTotal    pic 9(7)v9(1).
+
+       01 AverageRating      pic 9(2)v9(2).
+
+       01 RatingToConvert    pic x(5).
+       01 RatingWhole        pic 9(2).
+       01 RatingFracDigit    pic 9(1).
+       01 RatingValue        pic 9(2)v9(1).
+
+       01 GenreFreqUsed      pic 9(3) value 0.
+       01 GenreFreqFoundIdx  pic 9(3).
+       01 GenreFreqOverflowCount pic 9(5) value 0.
+       01 GenreFreqTable.
+          05 GenreFreqEntry occurs 200 times.
+             10 GenreFreqName  pic x(25).
+             10 GenreFreqCount pic 9(5).
+
+       procedure division.
+           display "===== Movie catalog summary ====="
+           display " "
+
+           sort StudioSort
+             on ascending key SortStudio
+             input procedure is LoadStudioSort
+             output procedure is PrintStudioReport
+
+           sort RatingSort
+             on ascending key SortContentRating
+             input procedure is LoadRatingSort
+             output procedure is PrintRatingReport
+
+           perform PrintGenreFrequencyReport
+           stop run.
+
+      *----------------------------------------------------------------
+      * Feeds the Studio sort from Movies.idx, and piggybacks the
+      * genre-frequency tally on the same pass since every record is
+      * already in hand.
+      *----------------------------------------------------------------
+       LoadStudioSort.
+           open input MovieFile
+           read MovieFile next record
+           perform until EndOfFile
+               move Studio to SortStudio
+               move Rating to SortRating
+               release StudioSortRec
+               perform AccumulateGenreFrequency
+               read MovieFile next record
+           end-perform
+           close MovieFile.
+
+       PrintStudioReport.
+           display "Titles and average rating by Studio:"
+           move spaces to CurrentStudio
+           move 0 to StudioTitleCount
+           move 0 to StudioRatingTotal
+           perform ReturnNextStudioRec
+           perform until StudioSortEOF
+               if SortStudio not = CurrentStudio
+                   if CurrentStudio not = spaces
+                       perform PrintStudioBreakLine
+                   end-if
+                   move SortStudio to CurrentStudio
+                   move 0 to StudioTitleCount
+                   move 0 to StudioRatingTotal
+               end-if
+               add 1 to StudioTitleCount
+               move SortRating to RatingToConvert
+               perform ParseRatingValue
+               add RatingValue to StudioRatingTotal
+               perform ReturnNextStudioRec
+           end-perform
+           if CurrentStudio not = spaces
+               perform PrintStudioBreakLine
+           end-if
+           display " ".
+
+       ReturnNextStudioRec.
+           return StudioSort
+             at end set StudioSortEOF to true
+           end-return.
+
+       PrintStudioBreakLine.
+           compute AverageRating rounded =
+                   StudioRatingTotal / StudioTitleCount
+           display "  " CurrentStudio
+                   " Titles: " StudioTitleCount
+                   " Avg Rating: " AverageRating.
+
+      *----------------------------------------------------------------
+      * Feeds the ContentRating sort with a second pass over
+      * Movies.idx; the file is small enough that re-reading it is
+      * simpler than carrying both sort keys through one pass.
+      *----------------------------------------------------------------
+       LoadRatingSort.
+           open input MovieFile
+           read MovieFile next record
+           perform until EndOfFile
+               move ContentRating to SortContentRating
+               move Rating to SortRating2
+               release RatingSortRec
+               read MovieFile next record
+           end-perform
+           close MovieFile.
+
+       PrintRatingReport.
+           display "Titles and average rating by Content Rating:"
+           move spaces to CurrentContentRating
+           move 0 to RatingTitleCount
+           move 0 to RatingRatingTotal
+           perform ReturnNextRatingRec
+           perform until RatingSortEOF
+               if SortContentRating not = CurrentContentRating
+                   if CurrentContentRating not = spaces
+                       perform PrintRatingBreakLine
+                   end-if
+                   move SortContentRating to CurrentContentRating
+                   move 0 to RatingTitleCount
+                   move 0 to RatingRatingTotal
+               end-if
+               add 1 to RatingTitleCount
+               move SortRating2 to RatingToConvert
+               perform ParseRatingValue
+               add RatingValue to RatingRatingTotal
+               perform ReturnNextRatingRec
+           end-perform
+           if CurrentContentRating not = spaces
+               perform PrintRatingBreakLine
+           end-if
+           display " ".
+
+       ReturnNextRatingRec.
+           return RatingSort
+             at end set RatingSortEOF to true
+           end-return.
+
+       PrintRatingBreakLine.
+           compute AverageRating rounded =
+                   RatingRatingTotal / RatingTitleCount
+           display "  " CurrentContentRating
+                   " Titles: " RatingTitleCount
+                   " Avg Rating: " AverageRating.
+
+      *----------------------------------------------------------------
+      * Splits a "W.F" style Rating (e.g. "8.5") into a whole part
+      * and a single fractional digit and recombines them into a
+      * proper decimal value, without an intrinsic FUNCTION call.
+      *----------------------------------------------------------------
+       ParseRatingValue.
+           move 0 to RatingWhole
+           move 0 to RatingFracDigit
+           unstring RatingToConvert
+             delimited by "."
+             into RatingWhole RatingFracDigit
+           end-unstring
+           compute RatingValue = RatingWhole + (RatingFracDigit / 10).
+
+       AccumulateGenreFrequency.
+           perform varying Idx from 1 by 1 until Idx > GenreCount
+               perform FindOrAddGenre
+           end-perform.
+
+       FindOrAddGenre.
+           move 0 to GenreFreqFoundIdx
+           perform varying Idx2 from 1 by 1 until Idx2 > GenreFreqUsed
+               if GenreFreqName(Idx2) = Genre(Idx)
+                   move Idx2 to GenreFreqFoundIdx
+               end-if
+           end-perform
+           if GenreFreqFoundIdx = 0
+               if GenreFreqUsed < 200
+                   add 1 to GenreFreqUsed
+                   move Genre(Idx) to GenreFreqName(GenreFreqUsed)
+                   move 1 to GenreFreqCount(GenreFreqUsed)
+               else
+                   add 1 to GenreFreqOverflowCount
+               end-if
+           else
+               add 1 to GenreFreqCount(GenreFreqFoundIdx)
+           end-if.
+
+      *----------------------------------------------------------------
+      * Flags, rather than silently dropping, any distinct genre value
+      * beyond the table's capacity so the frequency report never
+      * reads as complete when it is not.
+      *----------------------------------------------------------------
+       PrintGenreFrequencyReport.
+           display "Genre frequency across the catalog:"
+           perform varying Idx from 1 by 1 until Idx > GenreFreqUsed
+               display "  " GenreFreqName(Idx)
+                       " Count: " GenreFreqCount(Idx)
+           end-perform
+           if GenreFreqOverflowCount > 0
+               display "  (" GenreFreqOverflowCount
+                       " genre occurrences not counted - genre "
+                       "table capacity reached)"
+           end-if.
