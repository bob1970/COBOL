@@ -2,10 +2,31 @@
        program-id. Csv2Vsam.
        author. Bob Stevenson.
       *Creating an indexed file from a sequential file.
+      *Modification history:
+      *  - Added reject report for malformed CSV rows (field-count
+      *    mismatches and write failures) so bad rows in Movies.csv
+      *    are flagged before they pollute Movies.idx.
+      *  - Added a delta/incremental load mode, selected by the first
+      *    character of the command-line parameter ('D' for delta,
+      *    anything else for the default full reload), so a weekly
+      *    CSV of just new/changed titles can be applied without
+      *    wiping and reloading Movies.idx from scratch.
+      *  - Added GenreIndex, a Genre-keyed cross-reference of
+      *    MovieID built alongside Movies.idx, so SearchMovies can do
+      *    a keyed lookup for a genre instead of a full-file scan.
+      *  - Added an end-of-job control totals report (CSV records
+      *    read, MovieFile records written, records rejected, final
+      *    MovieCount) so a run can be checked at a glance instead of
+      *    counting Movies.rej lines by hand.
+      *  - Added checkpoint/restart for large CSV loads: the line
+      *    number of the last CSV record processed is saved to a
+      *    restart file every CheckpointInterval records, and an 'R'
+      *    in the second position of the run parameter resumes a load
+      *    from that point instead of reprocessing the whole CSV.
 
        environment division.
-       input-output section. 
-       file-control. 
+       input-output section.
+       file-control.
            select MovieFile assign to "./Movies.idx"
                organization is indexed
                access mode is dynamic
@@ -15,11 +36,27 @@
                alternate record key is ContentRating
                    with duplicates
                file status is FileStatus.
-      
+
            select MovieCsv assign to "./Movies.csv"
                organization is sequential
                file status is FileStatus.
 
+           select RejectFile assign to "./Movies.rej"
+               organization is sequential
+               file status is RejectFileStatus.
+
+           select GenreIndexFile assign to "./GenreIndex.idx"
+               organization is indexed
+               access mode is dynamic
+               record key is IndexKey
+               alternate record key is IndexGenre
+                   with duplicates
+               file status is GenreIndexFileStatus.
+
+           select CheckpointFile assign to "./Csv2Vsam.ckp"
+               organization is sequential
+               file status is CheckpointFileStatus.
+
        data division.
        file section.
        fd MovieFile.
@@ -41,13 +78,42 @@
 
        fd MovieCsv.
        01 MovieCsvRecord   pic x(1500).
-       
+
+       fd RejectFile.
+       01 RejectRecord.
+          05 RejectLineNumber pic 9(7).
+          05 filler           pic x(2).
+          05 RejectReason     pic x(80).
+          05 filler           pic x(2).
+          05 RejectCsvData    pic x(1500).
+
+       fd GenreIndexFile.
+       01 GenreIndexRecord.
+          05 IndexKey.
+             10 IndexGenre   pic x(25).
+             10 IndexMovieID pic 9(5).
+
+       fd CheckpointFile.
+       01 CheckpointRecord.
+          05 CheckpointLineNumber      pic 9(7).
+          05 CheckpointCsvRecordsRead  pic 9(7).
+          05 CheckpointRecordsWritten  pic 9(7).
+          05 CheckpointRecordsRejected pic 9(7).
+
        working-storage section.
        01 FileStatus         pic x(2).
           88 FileOK          value 0.
           88 EndOfFile       value '10'.
           88 RecordNotFound  value '23'.
 
+       01 RejectFileStatus   pic x(2).
+       01 GenreIndexFileStatus pic x(2).
+          88 GenreIndexFileOK    value 0.
+          88 GenreIndexEndOfFile value '10'.
+       01 CheckpointFileStatus pic x(2).
+          88 CheckpointFileOK         value 0.
+          88 CheckpointFileEndOfFile  value '10'.
+
        01 UnstringPointer    pic 9(4).
        01 Idx                pic 9(2).
        01 GenreString        pic x(250).
@@ -56,54 +122,457 @@
        01 WorkGenreCount     pic 9(2).
        01 WorkActorCount     pic 9(2).
        01 MovieCount         pic 9(5) value 0.
+       01 LineNumber         pic 9(7) value 0.
+
+       01 CsvRecordsRead        pic 9(7) value 0.
+       01 MovieFileRecordsWritten pic 9(7) value 0.
+       01 RecordsRejected       pic 9(7) value 0.
+
+       01 RecordValidSwitch  pic x.
+          88 RecordValid     value 'Y'.
+          88 RecordInvalid   value 'N'.
+
+       01 CommaTally         pic 9(3).
+       01 ActualGenreCount   pic 9(2).
+       01 ActualActorCount   pic 9(2).
+
+       01 RunParameter       pic x(20).
+       01 RunModeSwitch      pic x.
+          88 DeltaLoad       value 'D'.
+          88 FullLoad        value 'F'.
+
+       01 ResumeModeSwitch   pic x.
+          88 ResumeRun       value 'Y'.
+          88 NotResumeRun    value 'N'.
+
+       01 CheckpointInterval pic 9(5) value 500.
+       01 CheckpointCounter  pic 9(5) value 0.
+
+       01 FoundMovieID       pic 9(5).
+       01 SaveTitle          pic x(100).
+       01 SaveStudio         pic x(50).
+       01 SaveDirector       pic x(50).
+       01 SaveContentRating  pic x(10).
+       01 SaveRating         pic x(5).
+       01 SaveSummary        pic x(1000).
+
+       01 OldGenreCount      pic 9(2).
+       01 OldGenre           pic x(25) occurs 10 times.
+
+       01 GenreEntryFoundSwitch pic x.
+          88 GenreEntryFound    value 'Y'.
+          88 GenreEntryNotFound value 'N'.
+
+       01 RecordStoredSwitch pic x.
+          88 RecordStored    value 'Y'.
+          88 RecordNotStored value 'N'.
 
        procedure division.
+           perform GetRunMode
+
            open input MovieCsv
-           open output  MovieFile
-     
+
+      *    A resumed run has to reopen MovieFile and GenreIndexFile
+      *    for I-O even on a full load, since the records from the
+      *    interrupted run are already sitting in them and must not
+      *    be wiped out by an OUTPUT open.
+           if DeltaLoad or ResumeRun
+               open i-o MovieFile
+               open i-o GenreIndexFile
+               perform FindMaxMovieID
+           else
+               open output MovieFile
+               open output GenreIndexFile
+           end-if
+
+      *    A resumed run must not truncate Movies.rej the way an
+      *    OUTPUT open would - the rows it already rejected before
+      *    the crash are still counted in the checkpoint's restored
+      *    RecordsRejected total, so the reject file has to keep
+      *    listing them. Opening EXTEND appends the rows rejected
+      *    after the restart onto what is already there.
+           if ResumeRun
+               open extend RejectFile
+           else
+               open output RejectFile
+           end-if
+
+           if ResumeRun
+               perform ResumeFromCheckpoint
+           end-if
+
            read MovieCsv
+           add 1 to LineNumber
 
            perform ProcessCSV until EndOfFile
-           
-           close MovieFile, MovieCsv
+
+           close MovieFile, MovieCsv, RejectFile, GenreIndexFile
+
+           perform DisplayControlTotals
            stop run.
 
+      *----------------------------------------------------------------
+      * The run mode comes from the first character of the command
+      * line parameter: 'D' asks for a delta load against the
+      * existing Movies.idx, anything else (including no parameter
+      * at all) keeps the original full-reload behaviour. A second
+      * character of 'R' asks for a checkpoint/restart resume: skip
+      * the CSV rows already processed on a prior run instead of
+      * reloading the whole file from scratch.
+      *----------------------------------------------------------------
+       GetRunMode.
+           accept RunParameter from command-line
+           if RunParameter(1:1) = 'D' or RunParameter(1:1) = 'd'
+               set DeltaLoad to true
+           else
+               set FullLoad to true
+           end-if
+           if RunParameter(2:1) = 'R' or RunParameter(2:1) = 'r'
+               set ResumeRun to true
+           else
+               set NotResumeRun to true
+           end-if.
+
+      *----------------------------------------------------------------
+      * Delta mode rewrites existing titles in place, so MovieCount
+      * has to pick up where the catalog already left off rather than
+      * starting back at zero.
+      *----------------------------------------------------------------
+       FindMaxMovieID.
+           move 0 to MovieCount
+           read MovieFile next record
+           perform until EndOfFile
+               move MovieID to MovieCount
+               read MovieFile next record
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Reads the line number and running control totals saved by the
+      * last checkpoint and skips that many rows of MovieCsv without
+      * processing them, so the read-ahead loop below picks up at the
+      * first unprocessed row and the end-of-job totals report still
+      * covers the whole CSV, not just the tail reprocessed after the
+      * restart. A missing checkpoint file just falls through to a
+      * normal run from the top of the CSV.
+      *----------------------------------------------------------------
+       ResumeFromCheckpoint.
+           move 0 to CheckpointLineNumber
+           open input CheckpointFile
+           if CheckpointFileOK
+               read CheckpointFile
+               if not CheckpointFileEndOfFile
+                   move CheckpointCsvRecordsRead  to CsvRecordsRead
+                   move CheckpointRecordsWritten  to
+                        MovieFileRecordsWritten
+                   move CheckpointRecordsRejected to RecordsRejected
+                   perform SkipProcessedCsvRecords
+               end-if
+               close CheckpointFile
+           else
+               display "No checkpoint file found - starting from "
+                        "the beginning of the CSV"
+           end-if.
+
+       SkipProcessedCsvRecords.
+           perform until LineNumber >= CheckpointLineNumber
+                      or EndOfFile
+               read MovieCsv
+               add 1 to LineNumber
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Saves the line number of the row just processed every
+      * CheckpointInterval records, so a run interrupted partway
+      * through a large CSV can be resumed close to where it left
+      * off instead of reprocessing the whole file.
+      *----------------------------------------------------------------
+       CheckpointIfDue.
+           add 1 to CheckpointCounter
+           if CheckpointCounter >= CheckpointInterval
+               perform WriteCheckpoint
+               move 0 to CheckpointCounter
+           end-if.
+
+       WriteCheckpoint.
+           open output CheckpointFile
+           move LineNumber              to CheckpointLineNumber
+           move CsvRecordsRead          to CheckpointCsvRecordsRead
+           move MovieFileRecordsWritten to CheckpointRecordsWritten
+           move RecordsRejected         to CheckpointRecordsRejected
+           write CheckpointRecord
+           close CheckpointFile.
+
        ProcessCSV.
+               add 1 to CsvRecordsRead
                unstring MovieCsvRecord
-                 delimited by "|" 
+                 delimited by "|"
                  into Title Studio Director ContentRating Rating Summary
-                      WorkGenreCount GenreString WorkActorCount 
+                      WorkGenreCount GenreString WorkActorCount
                       ActorString Garbage
                end-unstring
 
+               perform ValidateCsvRecord
+
+      *        A resumed full load reprocesses the CSV rows between
+      *        the last checkpoint and the point the prior run was
+      *        interrupted, so it has to look those rows up by Title
+      *        and rewrite-if-found the same way a delta load does,
+      *        instead of blindly writing them again under new
+      *        MovieIDs.
+               if RecordValid
+                   if DeltaLoad or ResumeRun
+                       perform DeltaStoreRecord
+                   else
+                       perform FullStoreRecord
+                   end-if
+               end-if
+
+               move spaces to MovieRecord
+
+               perform CheckpointIfDue
+
+               read MovieCsv
+               add 1 to LineNumber.
+
+       FullStoreRecord.
+           add 1 to MovieCount
+           move MovieCount to MovieID
+
+           perform PopulateGenres
+           perform PopulateActors
+
+           set RecordNotStored to true
+           write MovieRecord
+             invalid key perform DisplayWriteError
+             not invalid key
+                 add 1 to MovieFileRecordsWritten
+                 set RecordStored to true
+           end-write
+
+      *    A record whose write failed was never actually stored in
+      *    MovieFile, so it must not pick up GenreIndex entries either
+      *    - those would point a genre lookup at a MovieID that isn't
+      *    on file, the same "reject, don't partially load" rule req
+      *    000's reject report follows for MovieFile itself.
+           if RecordStored
+               perform PopulateGenreIndex
+           end-if.
+
+      *----------------------------------------------------------------
+      * Looks the incoming row up by Title. A READ on MovieFile
+      * replaces the whole record buffer, so the scalar fields just
+      * unstrung off the CSV row are saved off first and restored
+      * once the lookup has told us whether this is an update or a
+      * new title.
+      *----------------------------------------------------------------
+       DeltaStoreRecord.
+           move Title         to SaveTitle
+           move Studio        to SaveStudio
+           move Director      to SaveDirector
+           move ContentRating to SaveContentRating
+           move Rating        to SaveRating
+           move Summary       to SaveSummary
+
+           read MovieFile
+             key is Title
+             invalid key
+                 move 0 to FoundMovieID
+             not invalid key
+                 move MovieID to FoundMovieID
+           end-read
+
+           move 0 to OldGenreCount
+           if FoundMovieID > 0
+               perform SaveOldGenres
+           end-if
+
+           move spaces         to MovieRecord
+           move SaveTitle       to Title
+           move SaveStudio      to Studio
+           move SaveDirector    to Director
+           move SaveContentRating to ContentRating
+           move SaveRating      to Rating
+           move SaveSummary     to Summary
+
+           perform PopulateGenres
+           perform PopulateActors
+
+           set RecordNotStored to true
+           if FoundMovieID > 0
+               move FoundMovieID to MovieID
+               rewrite MovieRecord
+                 invalid key perform DisplayWriteError
+                 not invalid key
+                     add 1 to MovieFileRecordsWritten
+                     set RecordStored to true
+               end-rewrite
+           else
                add 1 to MovieCount
                move MovieCount to MovieID
-
-               perform PopulateGenres
-               perform PopulateActors
- 
-               write MovieRecord 
+               write MovieRecord
                  invalid key perform DisplayWriteError
+                 not invalid key
+                     add 1 to MovieFileRecordsWritten
+                     set RecordStored to true
                end-write
-               move spaces to MovieRecord
+           end-if
+
+      *    Same rule as FullStoreRecord: a record that failed to
+      *    write/rewrite must not touch GenreIndex, whether that is
+      *    cleaning up its old entries or adding current ones.
+           if RecordStored
+               if OldGenreCount > 0
+                   perform DeleteOldGenreIndexEntries
+               end-if
+               perform PopulateGenreIndex
+           end-if.
+
+      *----------------------------------------------------------------
+      * Checks that the Genre/Actor counts unstrung from the CSV row
+      * actually match the number of comma-delimited values present,
+      * so a shifted "|" field or a bad count doesn't silently load
+      * garbage into Genre/Actor.
+      *----------------------------------------------------------------
+       ValidateCsvRecord.
+           move spaces to RejectReason
+           set RecordValid to true
+
+           perform CountGenreFields
+           if ActualGenreCount not = WorkGenreCount
+               set RecordInvalid to true
+               string "GENRE COUNT MISMATCH (expected "
+                      delimited by size
+                      WorkGenreCount delimited by size
+                      ", found " delimited by size
+                      ActualGenreCount delimited by size
+                      ")" delimited by size
+                 into RejectReason
+               end-string
+           end-if
+
+           perform CountActorFields
+           if ActualActorCount not = WorkActorCount
+               set RecordInvalid to true
+               if RejectReason = spaces
+                   move "ACTOR COUNT MISMATCH" to RejectReason
+               else
+                   string RejectReason delimited by size
+                          "; ACTOR COUNT MISMATCH" delimited by size
+                     into RejectReason
+                   end-string
+               end-if
+           end-if
+
+           if RecordInvalid
+               perform WriteRejectRecord
+           end-if.
+
+       CountGenreFields.
+           move 0 to CommaTally
+           if GenreString = spaces
+               move 0 to ActualGenreCount
+           else
+               inspect GenreString tallying CommaTally for all ","
+               compute ActualGenreCount = CommaTally + 1
+           end-if.
+
+       CountActorFields.
+           move 0 to CommaTally
+           if ActorString = spaces
+               move 0 to ActualActorCount
+           else
+               inspect ActorString tallying CommaTally for all ","
+               compute ActualActorCount = CommaTally + 1
+           end-if.
 
-               read MovieCsv. 
+       WriteRejectRecord.
+           move spaces to RejectRecord
+           move LineNumber to RejectLineNumber
+           move MovieCsvRecord to RejectCsvData
+           write RejectRecord
+           add 1 to RecordsRejected.
 
        PopulateGenres.
                move 1 to UnstringPointer
-               perform varying Idx from 1 by 1 
+               perform varying Idx from 1 by 1
                 until Idx > WorkGenreCount
                    unstring GenreString
                      delimited by ","
                      into Genre(Idx)
                      with pointer UnstringPointer
                    end-unstring
-               end-perform 
+               end-perform
                move WorkGenreCount to GenreCount.
 
+      *----------------------------------------------------------------
+      * Cross-references every genre on the record just written to
+      * its MovieID, so GenreSearch in SearchMovies can do a direct
+      * keyed read against GenreIndex instead of scanning MovieFile.
+      * Run once the record's MovieID is final (new or rewritten), so
+      * it is invoked alongside PopulateGenres rather than inside it.
+      *----------------------------------------------------------------
+       PopulateGenreIndex.
+           perform varying Idx from 1 by 1 until Idx > GenreCount
+               move Genre(Idx) to IndexGenre
+               move MovieID to IndexMovieID
+               write GenreIndexRecord
+                 invalid key continue
+               end-write
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Keeps a copy of the genre list a delta-loaded title carried
+      * before the incoming CSV row overwrites MovieRecord, so its old
+      * GenreIndex rows can be told apart from the genres it carries
+      * after the rewrite.
+      *----------------------------------------------------------------
+       SaveOldGenres.
+           move GenreCount to OldGenreCount
+           perform varying Idx from 1 by 1 until Idx > OldGenreCount
+               move Genre(Idx) to OldGenre(Idx)
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Removes this title's prior genre/MovieID pairs from GenreIndex
+      * before PopulateGenreIndex re-adds the current ones, so
+      * reprocessing an already-loaded title on a later delta run (or
+      * a resumed full load) does not pile up duplicate GenreIndex
+      * rows for genres it already had.
+      *----------------------------------------------------------------
+       DeleteOldGenreIndexEntries.
+           perform varying Idx from 1 by 1 until Idx > OldGenreCount
+               perform DeleteGenreIndexEntry
+           end-perform.
+
+       DeleteGenreIndexEntry.
+           move OldGenre(Idx) to IndexGenre
+           set GenreEntryNotFound to true
+           read GenreIndexFile
+             key is IndexGenre
+             invalid key continue
+             not invalid key
+               perform FindGenreIndexEntryByMovieID
+                 until GenreEntryFound or GenreIndexEndOfFile
+           end-read
+           if GenreEntryFound
+               delete GenreIndexFile
+                 invalid key continue
+               end-delete
+           end-if.
+
+       FindGenreIndexEntryByMovieID.
+           if IndexMovieID = MovieID
+               set GenreEntryFound to true
+           else
+               read GenreIndexFile next record
+               if IndexGenre not = OldGenre(Idx)
+                   set GenreIndexEndOfFile to true
+               end-if
+           end-if.
+
        PopulateActors.
                move 1 to UnstringPointer
-               perform varying Idx from 1 by 1 
+               perform varying Idx from 1 by 1
                 until Idx > WorkActorCount
                    unstring ActorString
                      delimited by ","
@@ -113,6 +582,21 @@
                end-perform
                move WorkActorCount to ActorCount.
 
+      *----------------------------------------------------------------
+      * End-of-job control totals, so a run can be checked at a
+      * glance instead of counting Movies.rej lines by hand.
+      *----------------------------------------------------------------
+       DisplayControlTotals.
+           display " "
+           display "===== Csv2Vsam control totals ====="
+           display "CSV records read:        " CsvRecordsRead
+           display "MovieFile records written: " MovieFileRecordsWritten
+           display "Records rejected:        " RecordsRejected
+           display "Final MovieCount:        " MovieCount
+           display "=====================================".
+
        DisplayWriteError.
            display "Error writing file"
-           display "Movie Title and ID:", Title, MovieID.
+           display "Movie Title and ID:", Title, MovieID
+           move "WRITE ERROR - INVALID KEY" to RejectReason
+           perform WriteRejectRecord.
