@@ -0,0 +1,220 @@
+       identification division.
+       program-id. MovieMaint.
+       author. Bob Stevenson.
+      *Interactive single-record maintenance for Movies.idx, so one
+      *bad field (a typo'd Director, a wrong Genre) can be corrected
+      *without regenerating Movies.csv and rerunning the full load.
+      *Modification history:
+      *  - A rewrite that changes a record's Genre list now refreshes
+      *    that MovieID's entries in GenreIndex.idx to match (the old
+      *    genre/MovieID pairs are deleted and the current ones
+      *    re-added), so a genre typo fix here does not leave
+      *    SearchMovies' keyed GenreSearch returning stale results.
+
+       environment division.
+       input-output section.
+       file-control.
+           select MovieFile assign to "./Movies.idx"
+               organization is indexed
+               access mode is dynamic
+               record key is MovieID
+               alternate record key is Title
+                   with duplicates
+               alternate record key is ContentRating
+                   with duplicates
+               file status is FileStatus.
+
+           select GenreIndexFile assign to "./GenreIndex.idx"
+               organization is indexed
+               access mode is dynamic
+               record key is IndexKey
+               alternate record key is IndexGenre
+                   with duplicates
+               file status is FileStatus.
+
+       data division.
+       file section.
+       fd MovieFile.
+       01 MovieRecord.
+          05 MovieID       pic 9(5).
+          05 Title         pic x(100).
+          05 Studio        pic x(50).
+          05 Director      pic x(50).
+          05 ContentRating pic x(10).
+          05 Rating        pic x(5).
+          05 Summary       pic x(1000).
+          05 GenreCount    pic 9(2).
+          05 Genre occurs 10 times depending on GenreCount
+                           pic x(25).
+          05 filler        pic x(50).
+          05 ActorCount    pic 9(2).
+          05 Actor occurs 10 times depending on ActorCount
+                           pic x(30).
+
+       fd GenreIndexFile.
+       01 GenreIndexRecord.
+          05 IndexKey.
+             10 IndexGenre   pic x(25).
+             10 IndexMovieID pic 9(5).
+
+       working-storage section.
+       01 FileStatus         pic x(2).
+          88 FileOK          value 0.
+          88 EndOfFile       value '10'.
+          88 RecordNotFound  value '23'.
+
+       01 Idx                pic 9(2).
+       01 RequestedMovieID   pic 9(5).
+       01 NewGenreCount      pic 9(2) value 99.
+       01 NewActorCount      pic 9(2) value 99.
+
+       01 OldGenreCount      pic 9(2).
+       01 OldGenre           pic x(25) occurs 10 times.
+
+       01 GenreEntryFoundSwitch pic x.
+          88 GenreEntryFound    value 'Y'.
+          88 GenreEntryNotFound value 'N'.
+
+       procedure division.
+           perform GetParameters
+           open i-o MovieFile
+           open i-o GenreIndexFile
+
+           move RequestedMovieID to MovieID
+           read MovieFile
+             invalid key
+               display "Movie ID not found: " RequestedMovieID
+             not invalid key
+               perform DisplayCurrentRecord
+               perform SaveOldGenres
+               perform AcceptReplacementValues
+               rewrite MovieRecord
+                 invalid key perform DisplayRewriteError
+                 not invalid key perform RefreshGenreIndex
+               end-rewrite
+           end-read
+
+           close MovieFile
+           close GenreIndexFile
+           stop run.
+
+       GetParameters.
+           accept RequestedMovieID from command-line.
+
+       DisplayCurrentRecord.
+           display "Current record for Movie ID " MovieID ":"
+           display "  Title: " Title
+           display "  Studio: " Studio
+           display "  Director: " Director
+           display "  Content Rating: " ContentRating
+           display "  Rating: " Rating
+           display "  Genres:"
+           perform varying Idx from 1 by 1 until Idx > GenreCount
+               display "    " Genre(Idx)
+           end-perform
+           display "  Actors:"
+           perform varying Idx from 1 by 1 until Idx > ActorCount
+               display "    " Actor(Idx)
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Keys in replacement values for every field this program is
+      * meant to correct. Summary is left as-is; it is not one of
+      * them.
+      *----------------------------------------------------------------
+       AcceptReplacementValues.
+           display "Enter new Title:"
+           accept Title from console
+           display "Enter new Studio:"
+           accept Studio from console
+           display "Enter new Director:"
+           accept Director from console
+           display "Enter new Content Rating:"
+           accept ContentRating from console
+           display "Enter new Rating:"
+           accept Rating from console
+           perform AcceptGenres
+           perform AcceptActors.
+
+       AcceptGenres.
+           move 99 to NewGenreCount
+           perform until NewGenreCount <= 10
+               display "Enter number of genres (0-10):"
+               accept NewGenreCount from console
+           end-perform
+           move NewGenreCount to GenreCount
+           perform varying Idx from 1 by 1 until Idx > GenreCount
+               display "Enter genre " Idx ":"
+               accept Genre(Idx) from console
+           end-perform.
+
+       AcceptActors.
+           move 99 to NewActorCount
+           perform until NewActorCount <= 10
+               display "Enter number of actors (0-10):"
+               accept NewActorCount from console
+           end-perform
+           move NewActorCount to ActorCount
+           perform varying Idx from 1 by 1 until Idx > ActorCount
+               display "Enter actor " Idx ":"
+               accept Actor(Idx) from console
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Keeps a copy of the genre list as it stood before replacement
+      * values are keyed in, so GenreIndex.idx can be cleaned up by
+      * the genres this MovieID actually used to carry, not the ones
+      * it carries after the rewrite.
+      *----------------------------------------------------------------
+       SaveOldGenres.
+           move GenreCount to OldGenreCount
+           perform varying Idx from 1 by 1 until Idx > OldGenreCount
+               move Genre(Idx) to OldGenre(Idx)
+           end-perform.
+
+      *----------------------------------------------------------------
+      * Removes this MovieID's old genre/MovieID pairs from GenreIndex
+      * and adds the current ones, so SearchMovies' keyed GenreSearch
+      * reflects the rewrite instead of the record's prior genres.
+      *----------------------------------------------------------------
+       RefreshGenreIndex.
+           perform varying Idx from 1 by 1 until Idx > OldGenreCount
+               perform DeleteGenreIndexEntry
+           end-perform
+           perform varying Idx from 1 by 1 until Idx > GenreCount
+               move Genre(Idx) to IndexGenre
+               move MovieID to IndexMovieID
+               write GenreIndexRecord
+                 invalid key continue
+               end-write
+           end-perform.
+
+       DeleteGenreIndexEntry.
+           move OldGenre(Idx) to IndexGenre
+           set GenreEntryNotFound to true
+           read GenreIndexFile
+             key is IndexGenre
+             invalid key continue
+             not invalid key
+               perform FindGenreIndexEntryByMovieID
+                 until GenreEntryFound or EndOfFile
+           end-read
+           if GenreEntryFound
+               delete GenreIndexFile
+                 invalid key continue
+               end-delete
+           end-if.
+
+       FindGenreIndexEntryByMovieID.
+           if IndexMovieID = MovieID
+               set GenreEntryFound to true
+           else
+               read GenreIndexFile next record
+               if IndexGenre not = OldGenre(Idx)
+                   set EndOfFile to true
+               end-if
+           end-if.
+
+       DisplayRewriteError.
+           display "Error rewriting record"
+           display "Movie Title and ID: " Title, " " MovieID.
